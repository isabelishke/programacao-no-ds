@@ -1,21 +1,858 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Soma.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NUM1 PIC 9(4).
-       01 NUM2 PIC 9(4).
-       01 SOMA PIC 9(4).
-
-       PROCEDURE DIVISION.
-           DISPLAY "Digite o primeiro número: " WITH NO ADVANCING
-           ACCEPT NUM1
-
-           DISPLAY "Digite o segundo número: " WITH NO ADVANCING
-           ACCEPT NUM2
-
-           COMPUTE SOMA = NUM1 + NUM2
-
-           DISPLAY "A soma de " NUM1 " e " NUM2 " é " SOMA
-
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. Soma.
+000120 AUTHOR. J-SANTOS.
+000130 INSTALLATION. CONTROLADORIA - ROTINAS DE FECHAMENTO.
+000140 DATE-WRITTEN. 01/03/2019.
+000150 DATE-COMPILED.
+000160*-----------------------------------------------------------*
+000170* HISTORICO DE ALTERACOES                                   *
+000180*-----------------------------------------------------------*
+000190* DATA       AUTOR    DESCRICAO                             *
+000200* ---------- -------- --------------------------------------*
+000210* 2026-08-09 JRS      INCLUIDO MODO BATCH, COMANDADO POR UM  *
+000220*                     ARQUIVO DE TRANSACOES (TRANSIN), PARA  *
+000230*                     PROCESSAR VARIOS PARES NUM1/NUM2 SEM   *
+000240*                     INTERVENCAO DO OPERADOR.               *
+000250* 2026-08-09 JRS      INCLUIDA VERIFICACAO DE ESTOURO (SOMA  *
+000260*                     > 9999) NO COMPUTE, COM MENSAGEM DE    *
+000270*                     ERRO NO LUGAR DO RESULTADO TRUNCADO.   *
+000280* 2026-08-09 JRS      INCLUIDO RELATORIO IMPRESSO (SOMARPT)  *
+000290*                     COM CABECALHO, DATA E QUEBRA DE        *
+000300*                     PAGINA, PARA MANTER REGISTRO DAS       *
+000310*                     SOMAS ALEM DO DISPLAY EM TELA.         *
+000320* 2026-08-09 JRS      INCLUIDA TRILHA DE AUDITORIA (AUDITLOG)*
+000330*                     COM OPERADOR, DATA/HORA, NUM1, NUM2 E  *
+000340*                     SOMA DE CADA ADICAO REALIZADA.         *
+000350* 2026-08-09 JRS      NUM1, NUM2 E SOMA PASSARAM A SER        *
+000360*                     CAMPOS COM SINAL (PIC S9(4)), PARA      *
+000370*                     PERMITIR DEBITOS/CREDITOS E POSICOES    *
+000380*                     NETAS NA RECONCILIACAO.                 *
+000390* 2026-08-09 JRS      INCLUIDO CHECKPOINT/RESTART NO MODO      *
+000400*                     BATCH: GRAVA O REGISTRO PROCESSADO A     *
+000410*                     CADA N TRANSACOES (CHKPOINT) E PERMITE   *
+000420*                     REINICIAR O LOTE SEM REPROCESSAR O QUE   *
+000430*                     JA FOI SOMADO.                          *
+000440* 2026-08-09 JRS      O MODO INTERATIVO PASSOU A VALIDAR SE O   *
+000450*                     VALOR DIGITADO E NUMERICO, REPETINDO A    *
+000460*                     PERGUNTA EM CASO DE ERRO DE DIGITACAO.    *
+000470* 2026-08-09 JRS      INCLUIDO MODO MAQUINA DE SOMAR, QUE ACEITA *
+000480*                     VARIOS VALORES EM SEQUENCIA ATE O         *
+000490*                     OPERADOR ENCERRAR, ACUMULANDO SUBTOTAL E  *
+000500*                     QUANTIDADE DE VALORES DIGITADOS.          *
+000510* 2026-08-09 JRS      INCLUIDO ARQUIVO DE INTERFACE (GLIFACE)   *
+000520*                     COM LAYOUT FIXO DE NUM1/NUM2/SOMA, PARA    *
+000530*                     ALIMENTAR SISTEMAS DE DESTINO (EX.: A      *
+000540*                     CONTABILIZACAO NO GL) A PARTIR DE CADA     *
+000550*                     SOMA REALIZADA EM QUALQUER MODO.           *
+000560* 2026-08-09 JRS      SUBSTITUIDA A PERGUNTA UNICA DE MODO POR   *
+000570*                     UM MENU PRINCIPAL QUE PERMANECE NO AR E    *
+000580*                     DEIXA O OPERADOR ESCOLHER SOMAR UM PAR,    *
+000590*                     PROCESSAR O LOTE, USAR A MAQUINA DE SOMAR, *
+000600*                     VER OS TOTAIS DA RODADA OU ENCERRAR.       *
+000610*-----------------------------------------------------------*
+000620
+000630 ENVIRONMENT DIVISION.
+000640 INPUT-OUTPUT SECTION.
+000650 FILE-CONTROL.
+000660     SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+000670         ORGANIZATION IS LINE SEQUENTIAL
+000680         FILE STATUS IS WS-TRANS-STATUS.
+000690
+000700     SELECT REPORT-FILE ASSIGN TO "SOMARPT"
+000710         ORGANIZATION IS LINE SEQUENTIAL
+000720         FILE STATUS IS WS-REPORT-STATUS.
+000730
+000740     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000750         ORGANIZATION IS LINE SEQUENTIAL
+000760         FILE STATUS IS WS-AUDIT-STATUS.
+000770
+000780     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+000790         ORGANIZATION IS LINE SEQUENTIAL
+000800         FILE STATUS IS WS-CHECKPOINT-STATUS.
+000810
+000820     SELECT INTERFACE-FILE ASSIGN TO "GLIFACE"
+000830         ORGANIZATION IS LINE SEQUENTIAL
+000840         FILE STATUS IS WS-INTERFACE-STATUS.
+000850
+000860 DATA DIVISION.
+000870 FILE SECTION.
+000880 FD  TRANS-FILE
+000890     RECORDING MODE IS F.
+000900 01  TRANS-RECORD.
+000910     05  TRANS-NUM1              PIC S9(4) SIGN IS LEADING
+000920                                     SEPARATE CHARACTER.
+000930     05  TRANS-NUM2              PIC S9(4) SIGN IS LEADING
+000940                                     SEPARATE CHARACTER.
+000950
+000960 FD  REPORT-FILE
+000970     RECORDING MODE IS F.
+000980 01  REPORT-LINE                 PIC X(80).
+000990
+001000 FD  AUDIT-FILE
+001010     RECORDING MODE IS F.
+001020 01  AUDIT-LINE                  PIC X(100).
+001030
+001040 FD  CHECKPOINT-FILE
+001050     RECORDING MODE IS F.
+001060 01  CHECKPOINT-RECORD.
+001070     05  CKPT-RECS-PROCESSED     PIC 9(6).
+001080     05  CKPT-RUN-TOTAL          PIC S9(8) SIGN IS LEADING
+001090                                     SEPARATE CHARACTER.
+001100     05  CKPT-OVERFLOW-COUNT     PIC 9(4).
+001110     05  FILLER                  PIC X(10).
+001120
+001130 FD  INTERFACE-FILE
+001140     RECORDING MODE IS F.
+001150 01  INTERFACE-RECORD.
+001160     05  IR-NUM1                 PIC S9(4) SIGN IS LEADING
+001170                                     SEPARATE CHARACTER.
+001180     05  IR-NUM2                 PIC S9(4) SIGN IS LEADING
+001190                                     SEPARATE CHARACTER.
+001200     05  IR-SOMA                 PIC S9(4) SIGN IS LEADING
+001210                                     SEPARATE CHARACTER.
+001220     05  IR-SITUACAO             PIC X(08).
+001230
+001240 WORKING-STORAGE SECTION.
+001250*-----------------------------------------------------------*
+001260* CAMPOS DE TRABALHO ORIGINAIS DO PROGRAMA                  *
+001270*-----------------------------------------------------------*
+001280 77  NUM1                         PIC S9(4) SIGN IS LEADING
+001290                                      SEPARATE CHARACTER.
+001300 77  NUM2                         PIC S9(4) SIGN IS LEADING
+001310                                      SEPARATE CHARACTER.
+001320 77  SOMA                         PIC S9(4) SIGN IS LEADING
+001330                                      SEPARATE CHARACTER.
+001340
+001350*-----------------------------------------------------------*
+001360* CHAVES E CONTADORES DO MODO BATCH                         *
+001370*-----------------------------------------------------------*
+001380 77  WS-TRANS-STATUS              PIC X(02).
+001390 77  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+001400     88  END-OF-TRANS-FILE        VALUE "Y".
+001410
+001420 77  WS-RUN-TOTAL                 PIC S9(8) COMP VALUE ZERO.
+001430
+001440*-----------------------------------------------------------*
+001450* CHECKPOINT/RESTART DO MODO BATCH                          *
+001460*-----------------------------------------------------------*
+001470 77  WS-CHECKPOINT-STATUS         PIC X(02).
+001480
+001490 77  WS-RESTART-ANSWER            PIC X(01) VALUE "N".
+001500     88  WS-RESTART-REQUESTED     VALUE "S" "s".
+001510
+001520 77  WS-RECS-PROCESSED            PIC 9(6)  COMP VALUE ZERO.
+001530 77  WS-LAST-CHECKPOINT           PIC 9(6)  COMP VALUE ZERO.
+001540 77  WS-CHECKPOINT-INTERVAL       PIC 9(4)  COMP VALUE 5.
+001550 77  WS-CKPT-QUOTIENT             PIC 9(6)  COMP VALUE ZERO.
+001560 77  WS-CKPT-REMAINDER            PIC 9(4)  COMP VALUE ZERO.
+001570
+001580*-----------------------------------------------------------*
+001590* CONTROLE DE ESTOURO DA SOMA (NUM1 + NUM2 > 9999)          *
+001600*-----------------------------------------------------------*
+001610 77  WS-OVERFLOW-SWITCH           PIC X(01) VALUE "N".
+001620     88  WS-OVERFLOW-DETECTED     VALUE "Y".
+001630
+001640 77  WS-OVERFLOW-COUNT            PIC 9(4)  COMP VALUE ZERO.
+001650
+001660*-----------------------------------------------------------*
+001670* CAMPOS DO RELATORIO IMPRESSO (SOMARPT)                    *
+001680*-----------------------------------------------------------*
+001690 77  WS-REPORT-STATUS             PIC X(02).
+001700
+001710 01  WS-RUN-DATE-FIELDS.
+001720     05  WS-RUN-DATE-CCYY         PIC 9(4).
+001730     05  WS-RUN-DATE-MM           PIC 9(2).
+001740     05  WS-RUN-DATE-DD           PIC 9(2).
+001750
+001760 77  WS-RUN-DATE-DISPLAY          PIC X(10).
+001770
+001780 77  WS-PAGE-NO                   PIC 9(4)  VALUE ZERO.
+001790 77  WS-LINE-COUNT                PIC 9(2)  COMP VALUE ZERO.
+001800 77  WS-MAX-LINES-PER-PAGE        PIC 9(2)  COMP VALUE 20.
+001810
+001820 77  WS-SITUACAO                  PIC X(08).
+001830
+001840*-----------------------------------------------------------*
+001850* CAMPOS DA TRILHA DE AUDITORIA (AUDITLOG)                  *
+001860*-----------------------------------------------------------*
+001870 77  WS-AUDIT-STATUS              PIC X(02).
+001880
+001890 77  WS-OPERATOR-ID               PIC X(08).
+001900
+001910 01  WS-TIME-FIELDS.
+001920     05  WS-TIME-HH               PIC 9(2).
+001930     05  WS-TIME-MM               PIC 9(2).
+001940     05  WS-TIME-SS               PIC 9(2).
+001950     05  WS-TIME-CC               PIC 9(2).
+001960
+001970 77  WS-AUDIT-TIMESTAMP           PIC X(19).
+001980*-----------------------------------------------------------*
+001990* CONTROLE DE VALIDACAO DE ENTRADA DIGITADA PELO OPERADOR    *
+002000*-----------------------------------------------------------*
+002010 77  WS-VALID-SWITCH              PIC X(01) VALUE "N".
+002020     88  WS-INPUT-VALID           VALUE "Y".
+002030
+002040 77  WS-NUM-ENTRY                 PIC X(05).
+002050 77  WS-NUM-SIGN                  PIC X(01).
+002060 77  WS-NUM-DIGITS                PIC X(04).
+002070 77  WS-NUM-CHECK                 PIC X(04).
+002080 77  WS-NUM-EXTRA-CHAR            PIC X(01).
+002090
+002100*-----------------------------------------------------------*
+002110* CAMPOS DO MODO MAQUINA DE SOMAR (VARIOS VALORES)          *
+002120*-----------------------------------------------------------*
+002130 77  WS-ADD-AMOUNT                PIC S9(4) SIGN IS LEADING
+002140                                      SEPARATE CHARACTER.
+002150 77  WS-ADD-SUBTOTAL              PIC S9(8) COMP VALUE ZERO.
+002160 77  WS-ADD-COUNT                 PIC 9(4)  COMP VALUE ZERO.
+002170 77  WS-ADD-DONE-SWITCH           PIC X(01) VALUE "N".
+002180     88  WS-ADD-DONE              VALUE "Y".
+002190
+002200*-----------------------------------------------------------*
+002210* CAMPOS DO ARQUIVO DE INTERFACE (GLIFACE)                  *
+002220*-----------------------------------------------------------*
+002230 77  WS-INTERFACE-STATUS          PIC X(02).
+002240
+002250*-----------------------------------------------------------*
+002260* CAMPOS DO MENU PRINCIPAL E DOS TOTAIS DA RODADA            *
+002270*-----------------------------------------------------------*
+002280 77  WS-MENU-OPTION               PIC X(01).
+002290 77  WS-SESSION-DONE-SWITCH       PIC X(01) VALUE "N".
+002300     88  WS-SESSION-DONE          VALUE "Y".
+002310 77  WS-SESSION-TOTAL             PIC S9(8) COMP VALUE ZERO.
+002320 77  WS-SESSION-COUNT             PIC 9(6)  COMP VALUE ZERO.
+002330 PROCEDURE DIVISION.
+002340*=============================================================
+002350* 0000-MAINLINE - SELECIONA O MODO DE EXECUCAO E DEVOLVE O
+002360* CONTROLE AO SISTEMA OPERACIONAL AO TERMINO.
+002370*=============================================================
+002380 0000-MAINLINE.
+002390     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002400     PERFORM 2000-OPEN-REPORT THRU 2000-EXIT
+002410     PERFORM 3000-OPEN-AUDIT THRU 3000-EXIT
+002420     PERFORM 7900-OPEN-INTERFACE THRU 7900-EXIT
+002430
+002440     PERFORM 1500-SHOW-MENU THRU 1500-EXIT
+002450         UNTIL WS-SESSION-DONE
+002460
+002470     PERFORM 8000-TERMINATE THRU 8000-EXIT
+002480
+002490     STOP RUN.
+002500
+002510*=============================================================
+002520* 1000-INITIALIZE - PREPARA A SESSAO: IDENTIFICA O OPERADOR E
+002530* ZERA OS TOTAIS ACUMULADOS DA RODADA DE HOJE.
+002540*=============================================================
+002550 1000-INITIALIZE.
+002560     ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER"
+002570     MOVE ZERO TO WS-SESSION-TOTAL
+002580     MOVE ZERO TO WS-SESSION-COUNT
+002590     MOVE "N"  TO WS-SESSION-DONE-SWITCH.
+002600 1000-EXIT.
+002610     EXIT.
+002620
+002630*=============================================================
+002640* 1500-SHOW-MENU - EXIBE O MENU PRINCIPAL E DESPACHA A OPCAO
+002650* ESCOLHIDA PELO OPERADOR PARA O MODO CORRESPONDENTE.
+002660*=============================================================
+002670 1500-SHOW-MENU.
+002680     DISPLAY " "
+002690     DISPLAY "================================================"
+002700     DISPLAY " PROGRAMA SOMA - MENU PRINCIPAL"
+002710     DISPLAY "================================================"
+002720     DISPLAY " 1 - Somar um par de numeros"
+002730     DISPLAY " 2 - Processar lote de transacoes (modo batch)"
+002740     DISPLAY " 3 - Modo maquina de somar (varios valores)"
+002750     DISPLAY " 4 - Ver totais da rodada de hoje"
+002760     DISPLAY " 5 - Encerrar"
+002770     DISPLAY "Escolha uma opcao: " WITH NO ADVANCING
+002780     ACCEPT WS-MENU-OPTION
+002790
+002800     EVALUATE WS-MENU-OPTION
+002810         WHEN "1"
+002820             PERFORM 4000-INTERATIVE-MODE THRU 4000-EXIT
+002830         WHEN "2"
+002840             PERFORM 5000-BATCH-MODE THRU 5000-EXIT
+002850         WHEN "3"
+002860             PERFORM 6000-MULTI-ADD-MODE THRU 6000-EXIT
+002870         WHEN "4"
+002880             PERFORM 1600-SHOW-TOTALS THRU 1600-EXIT
+002890         WHEN "5"
+002900             MOVE "Y" TO WS-SESSION-DONE-SWITCH
+002910         WHEN OTHER
+002920             DISPLAY "*** OPCAO INVALIDA - TENTE NOVAMENTE ***"
+002930     END-EVALUATE.
+002940 1500-EXIT.
+002950     EXIT.
+002960
+002970*=============================================================
+002980* 1600-SHOW-TOTALS - EXIBE A QUANTIDADE DE SOMAS REALIZADAS E
+002990* O TOTAL ACUMULADO NA RODADA DE HOJE, EM QUALQUER MODO.
+003000*=============================================================
+003010 1600-SHOW-TOTALS.
+003020     DISPLAY "Totais da rodada de hoje:"
+003030     DISPLAY "  Quantidade de somas realizadas: " WS-SESSION-COUNT
+003040     DISPLAY "  Total acumulado.............: " WS-SESSION-TOTAL.
+003050 1600-EXIT.
+003060     EXIT.
+003070
+003080*=============================================================
+003090* 2000-OPEN-REPORT - ABRE O RELATORIO IMPRESSO (SOMARPT) E
+003100* EMITE O PRIMEIRO CABECALHO DA RODADA.
+003110*=============================================================
+003120 2000-OPEN-REPORT.
+003130     OPEN EXTEND REPORT-FILE
+003140     IF WS-REPORT-STATUS NOT = "00"
+003150         OPEN OUTPUT REPORT-FILE
+003160         CLOSE REPORT-FILE
+003170         OPEN EXTEND REPORT-FILE
+003180     END-IF
+003190
+003200     ACCEPT WS-RUN-DATE-FIELDS FROM DATE YYYYMMDD
+003210
+003220     STRING WS-RUN-DATE-DD   DELIMITED BY SIZE
+003230         "/"                 DELIMITED BY SIZE
+003240         WS-RUN-DATE-MM      DELIMITED BY SIZE
+003250         "/"                 DELIMITED BY SIZE
+003260         WS-RUN-DATE-CCYY    DELIMITED BY SIZE
+003270         INTO WS-RUN-DATE-DISPLAY
+003280     END-STRING
+003290
+003300     MOVE ZERO TO WS-PAGE-NO
+003310     MOVE ZERO TO WS-LINE-COUNT
+003320
+003330     PERFORM 2100-WRITE-HEADERS THRU 2100-EXIT.
+003340 2000-EXIT.
+003350     EXIT.
+003360
+003370*=============================================================
+003380* 2100-WRITE-HEADERS - EMITE CABECALHO DE PAGINA NOVA NO
+003390* RELATORIO, COM DATA DA RODADA E NUMERO DE PAGINA.
+003400*=============================================================
+003410 2100-WRITE-HEADERS.
+003420     ADD 1 TO WS-PAGE-NO
+003430
+003440     MOVE SPACES TO REPORT-LINE
+003450     WRITE REPORT-LINE
+003460
+003470     STRING "RELATORIO DE SOMAS - PROGRAMA SOMA" DELIMITED BY SIZE
+003480         "   DATA: "       DELIMITED BY SIZE
+003490         WS-RUN-DATE-DISPLAY DELIMITED BY SIZE
+003500         "   PAGINA: "     DELIMITED BY SIZE
+003510         WS-PAGE-NO        DELIMITED BY SIZE
+003520         INTO REPORT-LINE
+003530     END-STRING
+003540     WRITE REPORT-LINE
+003550
+003560     MOVE SPACES TO REPORT-LINE
+003570     WRITE REPORT-LINE
+003580
+003590     MOVE "NUM1       NUM2       SOMA       SITUACAO"
+003600         TO REPORT-LINE
+003610     WRITE REPORT-LINE
+003620
+003630     MOVE ZERO TO WS-LINE-COUNT.
+003640 2100-EXIT.
+003650     EXIT.
+003660
+003670*=============================================================
+003680* 2200-WRITE-REPORT-LINE - GRAVA UMA LINHA DE DETALHE JA
+003690* MONTADA EM REPORT-LINE, QUEBRANDO A PAGINA QUANDO NECESSARIO.
+003700*=============================================================
+003710 2200-WRITE-REPORT-LINE.
+003720     IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+003730         PERFORM 2100-WRITE-HEADERS THRU 2100-EXIT
+003740     END-IF
+003750
+003760     WRITE REPORT-LINE
+003770     ADD 1 TO WS-LINE-COUNT.
+003780 2200-EXIT.
+003790     EXIT.
+003800
+003810*=============================================================
+003820* 2900-CLOSE-REPORT - FECHA O RELATORIO IMPRESSO AO FINAL
+003830* DA RODADA.
+003840*=============================================================
+003850 2900-CLOSE-REPORT.
+003860     CLOSE REPORT-FILE.
+003870 2900-EXIT.
+003880     EXIT.
+003890
+003900*=============================================================
+003910* 3000-OPEN-AUDIT - ABRE A TRILHA DE AUDITORIA (AUDITLOG) PARA
+003920* EXTENSAO, CRIANDO O ARQUIVO SE FOR A PRIMEIRA EXECUCAO.
+003930*=============================================================
+003940 3000-OPEN-AUDIT.
+003950     OPEN EXTEND AUDIT-FILE
+003960     IF WS-AUDIT-STATUS NOT = "00"
+003970         OPEN OUTPUT AUDIT-FILE
+003980         CLOSE AUDIT-FILE
+003990         OPEN EXTEND AUDIT-FILE
+004000     END-IF.
+004010 3000-EXIT.
+004020     EXIT.
+004030
+004040*=============================================================
+004050* 3100-WRITE-AUDIT-LINE - GRAVA UM REGISTRO NA TRILHA DE
+004060* AUDITORIA COM OPERADOR, DATA/HORA E OS VALORES SOMADOS.
+004070*=============================================================
+004080 3100-WRITE-AUDIT-LINE.
+004090     ACCEPT WS-TIME-FIELDS FROM TIME
+004100
+004110     STRING WS-RUN-DATE-CCYY DELIMITED BY SIZE
+004120         "-"                 DELIMITED BY SIZE
+004130         WS-RUN-DATE-MM      DELIMITED BY SIZE
+004140         "-"                 DELIMITED BY SIZE
+004150         WS-RUN-DATE-DD      DELIMITED BY SIZE
+004160         " "                 DELIMITED BY SIZE
+004170         WS-TIME-HH          DELIMITED BY SIZE
+004180         ":"                 DELIMITED BY SIZE
+004190         WS-TIME-MM          DELIMITED BY SIZE
+004200         ":"                 DELIMITED BY SIZE
+004210         WS-TIME-SS          DELIMITED BY SIZE
+004220         INTO WS-AUDIT-TIMESTAMP
+004230     END-STRING
+004240
+004250     MOVE SPACES TO AUDIT-LINE
+004260     STRING WS-OPERATOR-ID      DELIMITED BY SIZE
+004270         "  "                   DELIMITED BY SIZE
+004280         WS-AUDIT-TIMESTAMP     DELIMITED BY SIZE
+004290         "  NUM1="              DELIMITED BY SIZE
+004300         NUM1                   DELIMITED BY SIZE
+004310         "  NUM2="              DELIMITED BY SIZE
+004320         NUM2                   DELIMITED BY SIZE
+004330         "  SOMA="              DELIMITED BY SIZE
+004340         SOMA                   DELIMITED BY SIZE
+004350         "  SITUACAO="          DELIMITED BY SIZE
+004360         WS-SITUACAO            DELIMITED BY SIZE
+004370         INTO AUDIT-LINE
+004380     END-STRING
+004390
+004400     WRITE AUDIT-LINE.
+004410 3100-EXIT.
+004420     EXIT.
+004430
+004440*=============================================================
+004450* 3900-CLOSE-AUDIT - FECHA A TRILHA DE AUDITORIA AO FINAL
+004460* DA RODADA.
+004470*=============================================================
+004480 3900-CLOSE-AUDIT.
+004490     CLOSE AUDIT-FILE.
+004500 3900-EXIT.
+004510     EXIT.
+004520
+004530*=============================================================
+004540* 4000-INTERATIVE-MODE - PARIDADE COM O COMPORTAMENTO
+004550* ORIGINAL: LE UM UNICO PAR NUM1/NUM2 DO TERMINAL.
+004560*=============================================================
+004570 4000-INTERATIVE-MODE.
+004580     PERFORM 4100-ACCEPT-NUM1 THRU 4100-EXIT
+004590     PERFORM 4150-ACCEPT-NUM2 THRU 4150-EXIT
+004600
+004610     MOVE "N" TO WS-OVERFLOW-SWITCH
+004620     COMPUTE SOMA = NUM1 + NUM2
+004630         ON SIZE ERROR
+004640             MOVE "Y" TO WS-OVERFLOW-SWITCH
+004650     END-COMPUTE
+004660
+004670     IF WS-OVERFLOW-DETECTED
+004680         DISPLAY "*** ERRO: " NUM1 " + " NUM2
+004690             " FORA DA FAIXA -9999/9999 - SOMA NAO"
+004700             " CONFIAVEL ***"
+004710         MOVE "ESTOURO " TO WS-SITUACAO
+004720     ELSE
+004730         DISPLAY "A soma de " NUM1 " e " NUM2 " e " SOMA
+004740         MOVE "OK      " TO WS-SITUACAO
+004750     END-IF
+004760
+004770     PERFORM 7000-RECORD-RESULT THRU 7000-EXIT.
+004780 4000-EXIT.
+004790     EXIT.
+004800
+004810*=============================================================
+004820* 4100-ACCEPT-NUM1 - LE O PRIMEIRO NUMERO DO TERMINAL, REPETINDO
+004830* A PERGUNTA ENQUANTO O VALOR DIGITADO NAO FOR NUMERICO.
+004840*=============================================================
+004850 4100-ACCEPT-NUM1.
+004860     MOVE "N" TO WS-VALID-SWITCH
+004870     PERFORM 4110-PROMPT-NUM1 THRU 4110-EXIT
+004880         UNTIL WS-INPUT-VALID.
+004890 4100-EXIT.
+004900     EXIT.
+004910
+004920 4110-PROMPT-NUM1.
+004930     DISPLAY "Digite o primeiro numero: " WITH NO ADVANCING
+004940     ACCEPT WS-NUM-ENTRY
+004950     PERFORM 4099-VALIDATE-NUM-ENTRY THRU 4099-EXIT
+004960     IF WS-INPUT-VALID
+004970         MOVE WS-NUM-ENTRY TO NUM1
+004980     ELSE
+004990         DISPLAY "*** ERRO: VALOR NAO NUMERICO ***"
+005000     END-IF.
+005010 4110-EXIT.
+005020     EXIT.
+005030
+005040*=============================================================
+005050* 4150-ACCEPT-NUM2 - LE O SEGUNDO NUMERO DO TERMINAL, REPETINDO
+005060* A PERGUNTA ENQUANTO O VALOR DIGITADO NAO FOR NUMERICO.
+005070*=============================================================
+005080 4150-ACCEPT-NUM2.
+005090     MOVE "N" TO WS-VALID-SWITCH
+005100     PERFORM 4160-PROMPT-NUM2 THRU 4160-EXIT
+005110         UNTIL WS-INPUT-VALID.
+005120 4150-EXIT.
+005130     EXIT.
+005140
+005150 4160-PROMPT-NUM2.
+005160     DISPLAY "Digite o segundo numero: " WITH NO ADVANCING
+005170     ACCEPT WS-NUM-ENTRY
+005180     PERFORM 4099-VALIDATE-NUM-ENTRY THRU 4099-EXIT
+005190     IF WS-INPUT-VALID
+005200         MOVE WS-NUM-ENTRY TO NUM2
+005210     ELSE
+005220         DISPLAY "*** ERRO: VALOR NAO NUMERICO ***"
+005230     END-IF.
+005240 4160-EXIT.
+005250     EXIT.
+005260
+005270*=============================================================
+005280* 4099-VALIDATE-NUM-ENTRY - VERIFICA SE O CONTEUDO DIGITADO EM
+005290* WS-NUM-ENTRY (UM SINAL OPCIONAL SEGUIDO DE DIGITOS) E UM
+005300* VALOR NUMERICO VALIDO, ANTES DE SER MOVIDO PARA O CAMPO DE
+005310* TRABALHO DEFINIDO COM SINAL. USADA PELOS MODOS INTERATIVO E
+005320* MAQUINA DE SOMAR.
+005330*=============================================================
+005340 4099-VALIDATE-NUM-ENTRY.
+005350     MOVE WS-NUM-ENTRY(1:1) TO WS-NUM-SIGN
+005360     IF WS-NUM-SIGN = "+" OR WS-NUM-SIGN = "-"
+005370         MOVE WS-NUM-ENTRY(2:4) TO WS-NUM-DIGITS
+005380         MOVE SPACE            TO WS-NUM-EXTRA-CHAR
+005390     ELSE
+005400         MOVE WS-NUM-ENTRY(1:4) TO WS-NUM-DIGITS
+005410         MOVE WS-NUM-ENTRY(5:1) TO WS-NUM-EXTRA-CHAR
+005420     END-IF
+005430
+005440     MOVE WS-NUM-DIGITS TO WS-NUM-CHECK
+005450     INSPECT WS-NUM-CHECK REPLACING TRAILING SPACES BY ZEROS
+005460
+005470     IF WS-NUM-ENTRY = SPACES
+005480         MOVE "N" TO WS-VALID-SWITCH
+005490     ELSE
+005500         IF WS-NUM-CHECK IS NUMERIC
+005510             AND WS-NUM-EXTRA-CHAR = SPACE
+005520             MOVE "Y" TO WS-VALID-SWITCH
+005530         ELSE
+005540             MOVE "N" TO WS-VALID-SWITCH
+005550         END-IF
+005560     END-IF.
+005570 4099-EXIT.
+005580     EXIT.
+005590
+005600*=============================================================
+005610* 5000-BATCH-MODE - PROCESSA O ARQUIVO DE TRANSACOES TRANSIN,
+005620* UM PAR NUM1/NUM2 POR REGISTRO, E ACUMULA O TOTAL DA RODADA.
+005630*=============================================================
+005640 5000-BATCH-MODE.
+005650     DISPLAY "Reiniciar a partir do ultimo checkpoint? (S/N): "
+005660         WITH NO ADVANCING
+005670     ACCEPT WS-RESTART-ANSWER
+005680
+005690     OPEN INPUT TRANS-FILE
+005700     IF WS-TRANS-STATUS = "00"
+005710         MOVE ZERO TO WS-RUN-TOTAL
+005720         MOVE ZERO TO WS-OVERFLOW-COUNT
+005730         MOVE ZERO TO WS-RECS-PROCESSED
+005740         MOVE ZERO TO WS-LAST-CHECKPOINT
+005750         MOVE "N"  TO WS-EOF-SWITCH
+005760
+005770         IF WS-RESTART-REQUESTED
+005780             PERFORM 5050-READ-CHECKPOINT THRU 5050-EXIT
+005790         END-IF
+005800
+005810         PERFORM 5100-READ-TRANS THRU 5100-EXIT
+005820
+005830         PERFORM 5060-SKIP-PROCESSED-RECORD THRU 5060-EXIT
+005840             UNTIL WS-RECS-PROCESSED > WS-LAST-CHECKPOINT
+005850                 OR END-OF-TRANS-FILE
+005860
+005870         PERFORM 5200-PROCESS-TRANS-RECORD THRU 5200-EXIT
+005880             UNTIL END-OF-TRANS-FILE
+005890
+005900         DISPLAY "Total de registros somados no lote: "
+005910             WS-RUN-TOTAL
+005920         DISPLAY "Registros fora da faixa -9999 a 9999: "
+005930             WS-OVERFLOW-COUNT
+005940
+005950         CLOSE TRANS-FILE
+005960     ELSE
+005970         DISPLAY "*** ERRO: ARQUIVO TRANSIN INDISPONIVEL "
+005980             "(STATUS = " WS-TRANS-STATUS ") - VOLTANDO AO MENU"
+005990     END-IF.
+006000 5000-EXIT.
+006010     EXIT.
+006020
+006030*=============================================================
+006040* 5050-READ-CHECKPOINT - LE O ULTIMO PONTO DE CONTROLE GRAVADO
+006050* NA RODADA ANTERIOR, PARA SABER QUANTOS REGISTROS PULAR.
+006060*=============================================================
+006070 5050-READ-CHECKPOINT.
+006080     OPEN INPUT CHECKPOINT-FILE
+006090     IF WS-CHECKPOINT-STATUS = "00"
+006100         READ CHECKPOINT-FILE
+006110             AT END
+006120                 MOVE ZERO TO WS-LAST-CHECKPOINT
+006130             NOT AT END
+006140                 MOVE CKPT-RECS-PROCESSED TO WS-LAST-CHECKPOINT
+006150                 MOVE CKPT-RUN-TOTAL      TO WS-RUN-TOTAL
+006160                 MOVE CKPT-OVERFLOW-COUNT TO WS-OVERFLOW-COUNT
+006170         END-READ
+006180         CLOSE CHECKPOINT-FILE
+006190     ELSE
+006200         DISPLAY "Nenhum checkpoint anterior encontrado - "
+006210             "iniciando do primeiro registro."
+006220     END-IF.
+006230 5050-EXIT.
+006240     EXIT.
+006250
+006260*=============================================================
+006270* 5060-SKIP-PROCESSED-RECORD - DESCARTA UM REGISTRO JA SOMADO
+006280* EM UMA RODADA ANTERIOR, SEM RECALCULAR A SOMA.
+006290*=============================================================
+006300 5060-SKIP-PROCESSED-RECORD.
+006310     PERFORM 5100-READ-TRANS THRU 5100-EXIT.
+006320 5060-EXIT.
+006330     EXIT.
+006340
+006350*=============================================================
+006360* 5100-READ-TRANS - LE O PROXIMO REGISTRO DO ARQUIVO DE
+006370* TRANSACOES, LIGANDO O SWITCH DE FIM DE ARQUIVO QUANDO
+006380* NAO HOUVER MAIS REGISTROS, E CONTANDO OS REGISTROS LIDOS.
+006390*=============================================================
+006400 5100-READ-TRANS.
+006410     READ TRANS-FILE
+006420         AT END
+006430             MOVE "Y" TO WS-EOF-SWITCH
+006440         NOT AT END
+006450             ADD 1 TO WS-RECS-PROCESSED
+006460     END-READ.
+006470 5100-EXIT.
+006480     EXIT.
+006490
+006500*=============================================================
+006510* 5200-PROCESS-TRANS-RECORD - SOMA UM REGISTRO DO LOTE, EXIBE
+006520* O RESULTADO E AVANCA PARA O PROXIMO REGISTRO.
+006530*=============================================================
+006540 5200-PROCESS-TRANS-RECORD.
+006550     MOVE TRANS-NUM1 TO NUM1
+006560     MOVE TRANS-NUM2 TO NUM2
+006570
+006580     MOVE "N" TO WS-OVERFLOW-SWITCH
+006590     COMPUTE SOMA = NUM1 + NUM2
+006600         ON SIZE ERROR
+006610             MOVE "Y" TO WS-OVERFLOW-SWITCH
+006620     END-COMPUTE
+006630
+006640     IF WS-OVERFLOW-DETECTED
+006650         DISPLAY "*** ERRO: REGISTRO " NUM1 " + " NUM2
+006660             " FORA DA FAIXA -9999 A 9999 - REGISTRO IGNORADO "
+006670             "NO TOTAL ***"
+006680         MOVE "ESTOURO " TO WS-SITUACAO
+006690         ADD 1 TO WS-OVERFLOW-COUNT
+006700     ELSE
+006710         DISPLAY "A soma de " NUM1 " e " NUM2 " e " SOMA
+006720         MOVE "OK      " TO WS-SITUACAO
+006730         ADD SOMA TO WS-RUN-TOTAL
+006740     END-IF
+006750
+006760     PERFORM 7000-RECORD-RESULT THRU 7000-EXIT
+006770
+006780     DIVIDE WS-RECS-PROCESSED BY WS-CHECKPOINT-INTERVAL
+006790         GIVING WS-CKPT-QUOTIENT
+006800         REMAINDER WS-CKPT-REMAINDER
+006810     IF WS-CKPT-REMAINDER = ZERO
+006820         PERFORM 5070-WRITE-CHECKPOINT THRU 5070-EXIT
+006830     END-IF
+006840
+006850     PERFORM 5100-READ-TRANS THRU 5100-EXIT.
+006860 5200-EXIT.
+006870     EXIT.
+006880
+006890*=============================================================
+006900* 5070-WRITE-CHECKPOINT - GRAVA O NUMERO DO ULTIMO REGISTRO
+006910* PROCESSADO, PARA PERMITIR O RESTART DO LOTE MAIS ADIANTE.
+006920*=============================================================
+006930 5070-WRITE-CHECKPOINT.
+006940     OPEN OUTPUT CHECKPOINT-FILE
+006950     IF WS-CHECKPOINT-STATUS = "00"
+006960         INITIALIZE CHECKPOINT-RECORD WITH FILLER
+006970         MOVE WS-RECS-PROCESSED TO CKPT-RECS-PROCESSED
+006980         MOVE WS-RUN-TOTAL      TO CKPT-RUN-TOTAL
+006990         MOVE WS-OVERFLOW-COUNT TO CKPT-OVERFLOW-COUNT
+007000         WRITE CHECKPOINT-RECORD
+007010         CLOSE CHECKPOINT-FILE
+007020     ELSE
+007030         DISPLAY "*** ERRO: NAO FOI POSSIVEL GRAVAR O "
+007040             "CHECKPOINT (STATUS = " WS-CHECKPOINT-STATUS ") ***"
+007050     END-IF.
+007060 5070-EXIT.
+007070     EXIT.
+007080
+007090*=============================================================
+007100* 6000-MULTI-ADD-MODE - MODO MAQUINA DE SOMAR: ACEITA VARIOS
+007110* VALORES EM SEQUENCIA E ACUMULA SUBTOTAL E QUANTIDADE, ATE O
+007120* OPERADOR DIGITAR 0000 PARA ENCERRAR.
+007130*=============================================================
+007140 6000-MULTI-ADD-MODE.
+007150     DISPLAY "Modo maquina de somar - digite os valores, um a um."
+007160     DISPLAY "Digite 0000 para finalizar e obter o total."
+007170
+007180     MOVE ZERO TO WS-ADD-SUBTOTAL
+007190     MOVE ZERO TO WS-ADD-COUNT
+007200     MOVE "N"  TO WS-ADD-DONE-SWITCH
+007210
+007220     PERFORM 6100-ACCEPT-AMOUNT THRU 6100-EXIT
+007230
+007240     PERFORM 6200-PROCESS-AMOUNT THRU 6200-EXIT
+007250         UNTIL WS-ADD-DONE
+007260
+007270     DISPLAY "Quantidade de valores somados: " WS-ADD-COUNT
+007280     DISPLAY "Total acumulado na maquina: " WS-ADD-SUBTOTAL.
+007290 6000-EXIT.
+007300     EXIT.
+007310
+007320*=============================================================
+007330* 6100-ACCEPT-AMOUNT - LE O PROXIMO VALOR DO TERMINAL, REPETINDO
+007340* A PERGUNTA ENQUANTO O VALOR DIGITADO NAO FOR NUMERICO.
+007350*=============================================================
+007360 6100-ACCEPT-AMOUNT.
+007370     MOVE "N" TO WS-VALID-SWITCH
+007380     PERFORM 6110-PROMPT-AMOUNT THRU 6110-EXIT
+007390         UNTIL WS-INPUT-VALID.
+007400 6100-EXIT.
+007410     EXIT.
+007420
+007430 6110-PROMPT-AMOUNT.
+007440     DISPLAY "Valor (0000 para finalizar): " WITH NO ADVANCING
+007450     ACCEPT WS-NUM-ENTRY
+007460     PERFORM 4099-VALIDATE-NUM-ENTRY THRU 4099-EXIT
+007470     IF WS-INPUT-VALID
+007480         MOVE WS-NUM-ENTRY TO WS-ADD-AMOUNT
+007490     ELSE
+007500         DISPLAY "*** ERRO: VALOR NAO NUMERICO ***"
+007510     END-IF.
+007520 6110-EXIT.
+007530     EXIT.
+007540
+007550*=============================================================
+007560* 6200-PROCESS-AMOUNT - SOMA O VALOR DIGITADO AO SUBTOTAL DA
+007570* MAQUINA DE SOMAR, OU ENCERRA O MODO QUANDO O VALOR FOR ZERO.
+007580*=============================================================
+007590 6200-PROCESS-AMOUNT.
+007600     IF WS-ADD-AMOUNT = ZERO
+007610         MOVE "Y" TO WS-ADD-DONE-SWITCH
+007620     ELSE
+007630         MOVE WS-ADD-AMOUNT TO NUM1
+007640         MOVE ZERO TO NUM2
+007650         MOVE "N" TO WS-OVERFLOW-SWITCH
+007660         COMPUTE SOMA = NUM1 + NUM2
+007670             ON SIZE ERROR
+007680                 MOVE "Y" TO WS-OVERFLOW-SWITCH
+007690         END-COMPUTE
+007700
+007710         IF WS-OVERFLOW-DETECTED
+007720             DISPLAY "*** ERRO: " NUM1 " + " NUM2
+007730                 " FORA DA FAIXA -9999/9999 -"
+007740                 " VALOR IGNORADO ***"
+007750             MOVE "ESTOURO " TO WS-SITUACAO
+007760         ELSE
+007770             MOVE "OK      " TO WS-SITUACAO
+007780             ADD SOMA TO WS-ADD-SUBTOTAL
+007790             ADD 1   TO WS-ADD-COUNT
+007800             DISPLAY "Subtotal parcial: " WS-ADD-SUBTOTAL
+007810                 " (" WS-ADD-COUNT " valores)"
+007820         END-IF
+007830
+007840         PERFORM 7000-RECORD-RESULT THRU 7000-EXIT
+007850         PERFORM 6100-ACCEPT-AMOUNT THRU 6100-EXIT
+007860     END-IF.
+007870 6200-EXIT.
+007880     EXIT.
+007890
+007900*=============================================================
+007910* 7000-RECORD-RESULT - REGISTRA UMA SOMA JA CALCULADA (NUM1,
+007920* NUM2, SOMA E WS-SITUACAO) NO RELATORIO, NA TRILHA DE
+007930* AUDITORIA E NO ARQUIVO DE INTERFACE, E ATUALIZA OS TOTAIS DA
+007940* RODADA DE HOJE QUANDO A SOMA NAO ESTOUROU.
+007950*=============================================================
+007960 7000-RECORD-RESULT.
+007970     IF WS-OVERFLOW-DETECTED
+007980         MOVE ZERO TO SOMA
+007990     END-IF
+008000     MOVE SPACES TO REPORT-LINE
+008010     STRING NUM1 DELIMITED BY SIZE
+008020         "      "        DELIMITED BY SIZE
+008030         NUM2            DELIMITED BY SIZE
+008040         "      "        DELIMITED BY SIZE
+008050         SOMA            DELIMITED BY SIZE
+008060         "      "        DELIMITED BY SIZE
+008070         WS-SITUACAO     DELIMITED BY SIZE
+008080         INTO REPORT-LINE
+008090     END-STRING
+008100
+008110     PERFORM 2200-WRITE-REPORT-LINE THRU 2200-EXIT
+008120     PERFORM 3100-WRITE-AUDIT-LINE THRU 3100-EXIT
+008130     PERFORM 7100-WRITE-INTERFACE-RECORD THRU 7100-EXIT
+008140
+008150     IF NOT WS-OVERFLOW-DETECTED
+008160         ADD SOMA TO WS-SESSION-TOTAL
+008170         ADD 1    TO WS-SESSION-COUNT
+008180     END-IF.
+008190 7000-EXIT.
+008200     EXIT.
+008210
+008220*=============================================================
+008230* 7100-WRITE-INTERFACE-RECORD - GRAVA UM REGISTRO NO ARQUIVO DE
+008240* INTERFACE (GLIFACE), NO LAYOUT FIXO NUM1/NUM2/SOMA, PARA OS
+008250* SISTEMAS DE DESTINO (EX.: CONTABILIZACAO NO GL) CONSUMIREM.
+008260*=============================================================
+008270 7100-WRITE-INTERFACE-RECORD.
+008280     MOVE NUM1        TO IR-NUM1
+008290     MOVE NUM2        TO IR-NUM2
+008300     MOVE SOMA        TO IR-SOMA
+008310     MOVE WS-SITUACAO TO IR-SITUACAO
+008320     WRITE INTERFACE-RECORD.
+008330 7100-EXIT.
+008340     EXIT.
+008350
+008360*=============================================================
+008370* 7900-OPEN-INTERFACE - ABRE O ARQUIVO DE INTERFACE (GLIFACE)
+008380* PARA EXTENSAO, CRIANDO O ARQUIVO SE FOR A PRIMEIRA EXECUCAO.
+008390*=============================================================
+008400 7900-OPEN-INTERFACE.
+008410     OPEN EXTEND INTERFACE-FILE
+008420     IF WS-INTERFACE-STATUS NOT = "00"
+008430         OPEN OUTPUT INTERFACE-FILE
+008440         CLOSE INTERFACE-FILE
+008450         OPEN EXTEND INTERFACE-FILE
+008460     END-IF.
+008470 7900-EXIT.
+008480     EXIT.
+008490
+008500*=============================================================
+008510* 7950-CLOSE-INTERFACE - FECHA O ARQUIVO DE INTERFACE (GLIFACE)
+008520* AO FINAL DA RODADA.
+008530*=============================================================
+008540 7950-CLOSE-INTERFACE.
+008550     CLOSE INTERFACE-FILE.
+008560 7950-EXIT.
+008570     EXIT.
+008580
+008590*=============================================================
+008600* 8000-TERMINATE - PONTO UNICO DE ENCERRAMENTO DO PROGRAMA.
+008610*=============================================================
+008620 8000-TERMINATE.
+008630     PERFORM 2900-CLOSE-REPORT THRU 2900-EXIT
+008640     PERFORM 3900-CLOSE-AUDIT THRU 3900-EXIT
+008650     PERFORM 7950-CLOSE-INTERFACE THRU 7950-EXIT.
+008660 8000-EXIT.
+008670     EXIT.
